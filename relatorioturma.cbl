@@ -0,0 +1,249 @@
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Installation: Secretaria Escolar
+000130* Purpose:Emitir o boletim de turma por materia a partir do
+000140* arquivo mestre ALUNOS-MASTER: aluno, as quatro notas, media e
+000150* resultado, com totais de Aprovado/Reprovado/Recuperacao ao
+000160* final de cada materia.
+000170* Tectonics: cobc
+000180*-----------------------------------------------------------------
+000190* Mod history:
+000200*   2026-08-08 DRR  Criado (relatorio de fim de periodo).
+000210*   2026-08-08 DRR  Inclui contagem de Recuperacao nos totais.
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. RelatorioTurma.
+000250 AUTHOR. Diego R. Rocha.
+000260 INSTALLATION. Secretaria Escolar.
+000270 DATE-WRITTEN. 08/08/2026.
+000280 DATE-COMPILED.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT ALUNOS-MASTER ASSIGN TO "ALUNOSM"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS REG-CHAVE
+000370         ALTERNATE RECORD KEY IS REG-MATERIA
+000380             WITH DUPLICATES
+000390         FILE STATUS IS FS-MASTER.
+000400
+000410     SELECT RELATORIO-TURMA ASSIGN TO "RELTURMA"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS FS-RELATORIO.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  ALUNOS-MASTER.
+000480 COPY ALUNOREG.
+000490
+000500 FD  RELATORIO-TURMA.
+000510 01  LINHA-SAIDA                  PIC X(100).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-MATERIA-ANTERIOR          PIC X(20) VALUE SPACES.
+000550 01  CONT-APROVADOS               PIC 9(05) COMP.
+000560 01  CONT-REPROVADOS              PIC 9(05) COMP.
+000570 01  CONT-RECUPERACAO             PIC 9(05) COMP.
+000580
+000590 01  SW-FIM-ARQUIVO               PIC X(01) VALUE "N".
+000600     88  FIM-ARQUIVO                      VALUE "S".
+000610
+000620 01  SW-ARQUIVO-ABERTO            PIC X(01) VALUE "N".
+000630     88  ARQUIVO-ABERTO                   VALUE "S".
+000640
+000650 01  FS-MASTER                    PIC X(02).
+000660     88  FS-MASTER-OK                     VALUE "00".
+000670 01  FS-RELATORIO                 PIC X(02).
+000680     88  FS-RELATORIO-OK                  VALUE "00".
+000690
+000700 01  LINHA-CABECALHO.
+000710     05  FILLER                   PIC X(09) VALUE "Materia: ".
+000720     05  LC-MATERIA               PIC X(20).
+000730
+000740 01  LINHA-COLUNAS.
+000750     05  FILLER                   PIC X(30) VALUE "Aluno".
+000760     05  FILLER                   PIC X(02) VALUE SPACES.
+000770     05  FILLER                   PIC X(05) VALUE "   N1".
+000780     05  FILLER                   PIC X(02) VALUE SPACES.
+000790     05  FILLER                   PIC X(05) VALUE "   N2".
+000800     05  FILLER                   PIC X(02) VALUE SPACES.
+000810     05  FILLER                   PIC X(05) VALUE "   N3".
+000820     05  FILLER                   PIC X(02) VALUE SPACES.
+000830     05  FILLER                   PIC X(05) VALUE "   N4".
+000840     05  FILLER                   PIC X(02) VALUE SPACES.
+000850     05  FILLER                   PIC X(05) VALUE "Media".
+000860     05  FILLER                   PIC X(02) VALUE SPACES.
+000870     05  FILLER                   PIC X(10) VALUE "Resultado".
+000880
+000890 01  LINHA-DETALHE.
+000900     05  LD-NOME                  PIC X(30).
+000910     05  FILLER                   PIC X(02) VALUE SPACES.
+000920     05  LD-NOTA1                 PIC ZZ.99.
+000930     05  FILLER                   PIC X(02) VALUE SPACES.
+000940     05  LD-NOTA2                 PIC ZZ.99.
+000950     05  FILLER                   PIC X(02) VALUE SPACES.
+000960     05  LD-NOTA3                 PIC ZZ.99.
+000970     05  FILLER                   PIC X(02) VALUE SPACES.
+000980     05  LD-NOTA4                 PIC ZZ.99.
+000990     05  FILLER                   PIC X(02) VALUE SPACES.
+001000     05  LD-MEDIA                 PIC ZZ.99.
+001010     05  FILLER                   PIC X(02) VALUE SPACES.
+001020     05  LD-RESULTADO             PIC X(10).
+001030
+001040 01  LINHA-TOTAIS.
+001050     05  FILLER                   PIC X(19) VALUE
+001060         "  Total Aprovados: ".
+001070     05  LT-APROVADOS             PIC ZZZZ9.
+001080     05  FILLER                   PIC X(15) VALUE
+001090         "  Reprovados: ".
+001100     05  LT-REPROVADOS            PIC ZZZZ9.
+001110     05  FILLER                   PIC X(19) VALUE
+001120         "  Em recuperacao: ".
+001130     05  LT-RECUPERACAO           PIC ZZZZ9.
+001140
+001150 PROCEDURE DIVISION.
+001160*-----------------------------------------------------------
+001170* 0000-MAINLINE
+001180*-----------------------------------------------------------
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001210     PERFORM 2000-LER-ALUNO THRU 2000-EXIT
+001220     PERFORM 3000-PROCESSAR-DETALHE THRU 3000-EXIT
+001230         UNTIL FIM-ARQUIVO
+001240     IF WS-MATERIA-ANTERIOR NOT = SPACES
+001250         PERFORM 5000-IMPRIMIR-TOTAIS THRU 5000-EXIT
+001260     END-IF
+001270     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+001280     STOP RUN.
+001290
+001300*-----------------------------------------------------------
+001310* 1000-INICIALIZAR - abre arquivos e posiciona pela materia
+001320*-----------------------------------------------------------
+001330 1000-INICIALIZAR.
+001340     OPEN INPUT ALUNOS-MASTER
+001350     IF NOT FS-MASTER-OK
+001360         DISPLAY "Arquivo mestre ainda nao existe."
+001370         SET FIM-ARQUIVO TO TRUE
+001380     ELSE
+001390         SET ARQUIVO-ABERTO TO TRUE
+001400         OPEN OUTPUT RELATORIO-TURMA
+001410         MOVE LOW-VALUES TO REG-MATERIA
+001420         START ALUNOS-MASTER KEY IS NOT LESS THAN REG-MATERIA
+001430             INVALID KEY
+001440                 SET FIM-ARQUIVO TO TRUE
+001450         END-START
+001460     END-IF.
+001470 1000-EXIT.
+001480     EXIT.
+001490
+001500*-----------------------------------------------------------
+001510* 2000-LER-ALUNO - le o proximo aluno em ordem de materia
+001520*-----------------------------------------------------------
+001530 2000-LER-ALUNO.
+001540     IF NOT FIM-ARQUIVO
+001550         READ ALUNOS-MASTER NEXT RECORD
+001560             AT END
+001570                 SET FIM-ARQUIVO TO TRUE
+001580         END-READ
+001590     END-IF.
+001600 2000-EXIT.
+001610     EXIT.
+001620
+001630*-----------------------------------------------------------
+001640* 3000-PROCESSAR-DETALHE - quebra de materia e linha de aluno
+001650*-----------------------------------------------------------
+001660 3000-PROCESSAR-DETALHE.
+001670     IF REG-MATERIA NOT = WS-MATERIA-ANTERIOR
+001680         PERFORM 4000-QUEBRA-MATERIA THRU 4000-EXIT
+001690     END-IF
+001700     PERFORM 3100-IMPRIMIR-DETALHE THRU 3100-EXIT
+001710     PERFORM 3200-TOTALIZAR THRU 3200-EXIT
+001720     PERFORM 2000-LER-ALUNO THRU 2000-EXIT.
+001730 3000-EXIT.
+001740     EXIT.
+001750
+001760*-----------------------------------------------------------
+001770* 3100-IMPRIMIR-DETALHE - escreve a linha do aluno
+001780*-----------------------------------------------------------
+001790 3100-IMPRIMIR-DETALHE.
+001800     MOVE REG-NOME-ALUNO TO LD-NOME
+001810     MOVE REG-NOTAS(1) TO LD-NOTA1
+001820     MOVE REG-NOTAS(2) TO LD-NOTA2
+001830     MOVE REG-NOTAS(3) TO LD-NOTA3
+001840     MOVE REG-NOTAS(4) TO LD-NOTA4
+001850     MOVE REG-MEDIA TO LD-MEDIA
+001860     MOVE REG-RESULTADO TO LD-RESULTADO
+001870     MOVE LINHA-DETALHE TO LINHA-SAIDA
+001880     WRITE LINHA-SAIDA.
+001890 3100-EXIT.
+001900     EXIT.
+001910
+001920*-----------------------------------------------------------
+001930* 3200-TOTALIZAR - acumula contagem por resultado
+001940*-----------------------------------------------------------
+001950 3200-TOTALIZAR.
+001960     IF REG-APROVADO
+001970         ADD 1 TO CONT-APROVADOS
+001980     ELSE
+001990         IF REG-EM-RECUPERACAO
+002000             ADD 1 TO CONT-RECUPERACAO
+002010         ELSE
+002020             ADD 1 TO CONT-REPROVADOS
+002030         END-IF
+002040     END-IF.
+002050 3200-EXIT.
+002060     EXIT.
+002070
+002080*-----------------------------------------------------------
+002090* 4000-QUEBRA-MATERIA - fecha a materia anterior e abre a nova
+002100*-----------------------------------------------------------
+002110 4000-QUEBRA-MATERIA.
+002120     IF WS-MATERIA-ANTERIOR NOT = SPACES
+002130         PERFORM 5000-IMPRIMIR-TOTAIS THRU 5000-EXIT
+002140     END-IF
+002150     MOVE ZERO TO CONT-APROVADOS CONT-REPROVADOS
+002160         CONT-RECUPERACAO
+002170     MOVE REG-MATERIA TO WS-MATERIA-ANTERIOR
+002180     PERFORM 4100-IMPRIMIR-CABECALHO THRU 4100-EXIT.
+002190 4000-EXIT.
+002200     EXIT.
+002210
+002220*-----------------------------------------------------------
+002230* 4100-IMPRIMIR-CABECALHO - titulo da materia e colunas
+002240*-----------------------------------------------------------
+002250 4100-IMPRIMIR-CABECALHO.
+002260     MOVE SPACES TO LINHA-SAIDA
+002270     WRITE LINHA-SAIDA
+002280     MOVE REG-MATERIA TO LC-MATERIA
+002290     MOVE LINHA-CABECALHO TO LINHA-SAIDA
+002300     WRITE LINHA-SAIDA
+002310     MOVE LINHA-COLUNAS TO LINHA-SAIDA
+002320     WRITE LINHA-SAIDA.
+002330 4100-EXIT.
+002340     EXIT.
+002350
+002360*-----------------------------------------------------------
+002370* 5000-IMPRIMIR-TOTAIS - contagem Aprovado x Reprovado x
+002380* Recuperacao
+002390*-----------------------------------------------------------
+002400 5000-IMPRIMIR-TOTAIS.
+002410     MOVE CONT-APROVADOS TO LT-APROVADOS
+002420     MOVE CONT-REPROVADOS TO LT-REPROVADOS
+002430     MOVE CONT-RECUPERACAO TO LT-RECUPERACAO
+002440     MOVE LINHA-TOTAIS TO LINHA-SAIDA
+002450     WRITE LINHA-SAIDA.
+002460 5000-EXIT.
+002470     EXIT.
+002480
+002490*-----------------------------------------------------------
+002500* 9000-FINALIZAR - fecha os arquivos
+002510*-----------------------------------------------------------
+002520 9000-FINALIZAR.
+002530     IF ARQUIVO-ABERTO
+002540         CLOSE ALUNOS-MASTER
+002550         CLOSE RELATORIO-TURMA
+002560     END-IF.
+002570 9000-EXIT.
+002580     EXIT.
