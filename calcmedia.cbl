@@ -0,0 +1,76 @@
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Installation: Secretaria Escolar
+000130* Purpose:Calcular a media ponderada de um aluno a partir das
+000140* notas, quantidade de notas usadas e peso de cada uma, e definir
+000150* o RESULTADO (Aprovado, Reprovado ou Recupera).
+000160* Tectonics: cobc
+000170*-----------------------------------------------------------------
+000180* Mod history:
+000190*   2026-08-08 DRR  Criado (media ponderada por materia).
+000200*   2026-08-08 DRR  Inclui faixa de Recuperacao (media entre
+000210*                   5.00 e 6.99).
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. CalcularMedia.
+000250 AUTHOR. Diego R. Rocha.
+000260 INSTALLATION. Secretaria Escolar.
+000270 DATE-WRITTEN. 08/08/2026.
+000280 DATE-COMPILED.
+000290
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 01  WS-I                         PIC 9(02) COMP.
+000330 01  WS-SOMA-NOTAS                PIC 9(04)V99.
+000340 01  WS-SOMA-PESOS                PIC 9(02) COMP.
+000350
+000360 LINKAGE SECTION.
+000370 01  NOTAS                        PIC 99V99 OCCURS 4 TIMES.
+000380 01  QTD-NOTAS                    PIC 9(01).
+000390 01  PESOS-NOTAS                  PIC 9(01) OCCURS 4 TIMES.
+000400 01  MEDIA                        PIC 99V99.
+000410 01  RESULTADO                    PIC X(10).
+000420
+000430 PROCEDURE DIVISION USING NOTAS QTD-NOTAS PESOS-NOTAS
+000440         MEDIA RESULTADO.
+000450 0000-MAINLINE.
+000460     MOVE ZERO TO WS-SOMA-NOTAS
+000470     MOVE ZERO TO WS-SOMA-PESOS
+000480
+000490     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > QTD-NOTAS
+000500         PERFORM 1000-ACUMULAR-NOTA THRU 1000-EXIT
+000510     END-PERFORM
+000520
+000530     DIVIDE WS-SOMA-NOTAS BY WS-SOMA-PESOS GIVING MEDIA
+000540         ROUNDED
+000550
+000560     PERFORM 2000-DEFINIR-RESULTADO THRU 2000-EXIT
+000570
+000580     GOBACK.
+000590
+000600*-----------------------------------------------------------
+000610* 1000-ACUMULAR-NOTA - acumula nota*peso e o peso da parcela
+000620*-----------------------------------------------------------
+000630 1000-ACUMULAR-NOTA.
+000640     COMPUTE WS-SOMA-NOTAS = WS-SOMA-NOTAS +
+000650         (NOTAS(WS-I) * PESOS-NOTAS(WS-I))
+000660     ADD PESOS-NOTAS(WS-I) TO WS-SOMA-PESOS.
+000670 1000-EXIT.
+000680     EXIT.
+000690
+000700*-----------------------------------------------------------
+000710* 2000-DEFINIR-RESULTADO - Aprovado (media >= 7), Recupera
+000720* (media entre 5.00 e 6.99) ou Reprovado (media < 5.00).
+000730*-----------------------------------------------------------
+000740 2000-DEFINIR-RESULTADO.
+000750     IF MEDIA >= 7
+000760         MOVE "Aprovado  " TO RESULTADO
+000770     ELSE
+000780         IF MEDIA >= 5
+000790             MOVE "Recupera  " TO RESULTADO
+000800         ELSE
+000810             MOVE "Reprovado " TO RESULTADO
+000820         END-IF
+000830     END-IF.
+000840 2000-EXIT.
+000850     EXIT.
