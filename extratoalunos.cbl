@@ -0,0 +1,129 @@
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Installation: Secretaria Escolar
+000130* Purpose:Gerar o extrato de notas em formato delimitado, com
+000140* NOME-ALUNO, MATERIA, MEDIA e RESULTADO de cada aluno gravado no
+000150* arquivo mestre ALUNOS-MASTER, para carga no sistema de registros
+000160* academicos da escola.
+000170* Tectonics: cobc
+000180*-----------------------------------------------------------------
+000190* Mod history:
+000200*   2026-08-08 DRR  Criado (extrato para o sistema externo).
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. ExtratoAlunos.
+000240 AUTHOR. Diego R. Rocha.
+000250 INSTALLATION. Secretaria Escolar.
+000260 DATE-WRITTEN. 08/08/2026.
+000270 DATE-COMPILED.
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT ALUNOS-MASTER ASSIGN TO "ALUNOSM"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS REG-CHAVE
+000360         ALTERNATE RECORD KEY IS REG-MATERIA
+000370             WITH DUPLICATES
+000380         FILE STATUS IS FS-MASTER.
+000390
+000400     SELECT EXTRATO ASSIGN TO "EXTRATO"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-EXTRATO.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  ALUNOS-MASTER.
+000470 COPY ALUNOREG.
+000480
+000490 FD  EXTRATO.
+000500 COPY EXTREG.
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  CONT-EXPORTADOS              PIC 9(05) COMP.
+000540
+000550 01  SW-FIM-ARQUIVO               PIC X(01) VALUE "N".
+000560     88  FIM-ARQUIVO                      VALUE "S".
+000570
+000580 01  SW-ARQUIVO-ABERTO            PIC X(01) VALUE "N".
+000590     88  ARQUIVO-ABERTO                   VALUE "S".
+000600
+000610 01  FS-MASTER                    PIC X(02).
+000620     88  FS-MASTER-OK                     VALUE "00".
+000630 01  FS-EXTRATO                   PIC X(02).
+000640     88  FS-EXTRATO-OK                    VALUE "00".
+000650
+000660 PROCEDURE DIVISION.
+000670*-----------------------------------------------------------
+000680* 0000-MAINLINE
+000690*-----------------------------------------------------------
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000720     PERFORM 2000-LER-ALUNO THRU 2000-EXIT
+000730     PERFORM 3000-EXPORTAR-ALUNO THRU 3000-EXIT
+000740         UNTIL FIM-ARQUIVO
+000750     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+000760     STOP RUN.
+000770
+000780*-----------------------------------------------------------
+000790* 1000-INICIALIZAR - abre os arquivos e posiciona no primeiro
+000800* aluno do arquivo mestre
+000810*-----------------------------------------------------------
+000820 1000-INICIALIZAR.
+000830     OPEN INPUT ALUNOS-MASTER
+000840     MOVE ZERO TO CONT-EXPORTADOS
+000850     IF NOT FS-MASTER-OK
+000860         DISPLAY "Arquivo mestre ainda nao existe."
+000870         SET FIM-ARQUIVO TO TRUE
+000880     ELSE
+000890         SET ARQUIVO-ABERTO TO TRUE
+000900         OPEN OUTPUT EXTRATO
+000910         MOVE LOW-VALUES TO REG-CHAVE
+000920         START ALUNOS-MASTER KEY IS NOT LESS THAN REG-CHAVE
+000930             INVALID KEY
+000940                 SET FIM-ARQUIVO TO TRUE
+000950         END-START
+000960     END-IF.
+000970 1000-EXIT.
+000980     EXIT.
+000990
+001000*-----------------------------------------------------------
+001010* 2000-LER-ALUNO - le o proximo aluno do arquivo mestre
+001020*-----------------------------------------------------------
+001030 2000-LER-ALUNO.
+001040     IF NOT FIM-ARQUIVO
+001050         READ ALUNOS-MASTER NEXT RECORD
+001060             AT END
+001070                 SET FIM-ARQUIVO TO TRUE
+001080         END-READ
+001090     END-IF.
+001100 2000-EXIT.
+001110     EXIT.
+001120
+001130*-----------------------------------------------------------
+001140* 3000-EXPORTAR-ALUNO - grava a linha do extrato para o aluno
+001150*-----------------------------------------------------------
+001160 3000-EXPORTAR-ALUNO.
+001170     MOVE REG-NOME-ALUNO TO EXT-NOME-ALUNO
+001180     MOVE REG-MATERIA TO EXT-MATERIA
+001190     MOVE REG-MEDIA TO EXT-MEDIA
+001200     MOVE REG-RESULTADO TO EXT-RESULTADO
+001210     WRITE EXT-REGISTRO
+001220     ADD 1 TO CONT-EXPORTADOS
+001230     PERFORM 2000-LER-ALUNO THRU 2000-EXIT.
+001240 3000-EXIT.
+001250     EXIT.
+001260
+001270*-----------------------------------------------------------
+001280* 9000-FINALIZAR - fecha os arquivos e informa o total exportado
+001290*-----------------------------------------------------------
+001300 9000-FINALIZAR.
+001310     IF ARQUIVO-ABERTO
+001320         CLOSE ALUNOS-MASTER
+001330         CLOSE EXTRATO
+001340     END-IF
+001350     DISPLAY "Extrato gerado. Total de registros: "
+001360         CONT-EXPORTADOS.
+001370 9000-EXIT.
+001380     EXIT.
