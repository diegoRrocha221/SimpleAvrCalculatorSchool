@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110* CKPTREG.cpy
+000120* Registro de ponto de controle da sessao de lancamento de notas
+000130* (arquivo PONTO-CONTROLE), usado por CalculadoraMediaSimples
+000140* para permitir reiniciar uma sessao interrompida sem perder o
+000150* que ja foi gravado no arquivo mestre.
+000160*-----------------------------------------------------------------
+000170* Mod history:
+000180*   2026-08-08 DRR  Criado (checkpoint/restart da sessao).
+000190*****************************************************************
+000200 01  CKPT-REGISTRO.
+000210     05  CKPT-OPERADOR               PIC X(10).
+000220     05  CKPT-DATA                   PIC 9(08).
+000230     05  CKPT-HORA                   PIC 9(08).
+000240     05  CKPT-QTD-PROCESSADOS        PIC 9(05).
+000250     05  CKPT-ULTIMO-NOME            PIC X(30).
+000260     05  CKPT-ULTIMA-MATERIA         PIC X(20).
+000270     05  CKPT-STATUS                 PIC X(01).
+000280         88  CKPT-EM-ANDAMENTO               VALUE "E".
+000290         88  CKPT-CONCLUIDO                  VALUE "C".
