@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* EXTREG.cpy
+000120* Registro do extrato de notas exportado para o sistema de
+000130* registros academicos da escola (arquivo EXTRATO), gerado por
+000140* ExtratoAlunos a partir do arquivo mestre ALUNOS-MASTER.
+000150*-----------------------------------------------------------------
+000160* Mod history:
+000170*   2026-08-08 DRR  Criado (extrato para o sistema externo).
+000180*****************************************************************
+000190 01  EXT-REGISTRO.
+000200     05  EXT-NOME-ALUNO              PIC X(30).
+000210     05  EXT-SEP-1                   PIC X(01) VALUE ";".
+000220     05  EXT-MATERIA                 PIC X(20).
+000230     05  EXT-SEP-2                   PIC X(01) VALUE ";".
+000240     05  EXT-MEDIA                   PIC Z9.99.
+000250     05  EXT-SEP-3                   PIC X(01) VALUE ";".
+000260     05  EXT-RESULTADO               PIC X(10).
