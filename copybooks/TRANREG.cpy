@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* TRANREG.cpy
+000120* Registro de transacao de entrada para o modo em lote
+000130* (arquivo de transacoes lido por CarregaLote).
+000140*-----------------------------------------------------------------
+000150* Mod history:
+000160*   2026-08-08 DRR  Criado (carga em lote de notas).
+000170*****************************************************************
+000180 01  TRAN-REGISTRO.
+000190     05  TRAN-NOME-ALUNO             PIC X(30).
+000200     05  TRAN-MATERIA                PIC X(20).
+000210     05  TRAN-NOTAS                  PIC 99V99 OCCURS 4 TIMES.
