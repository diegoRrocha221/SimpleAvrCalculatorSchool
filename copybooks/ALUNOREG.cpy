@@ -0,0 +1,29 @@
+000100*****************************************************************
+000110* ALUNOREG.cpy
+000120* Registro mestre de notas de aluno (arquivo ALUNOS-MASTER).
+000130* Chave: REG-NOME-ALUNO + REG-MATERIA.
+000140*-----------------------------------------------------------------
+000150* Mod history:
+000160*   2016-05-18 DRR  Layout original (via averagecalculator.cbl).
+000170*   2026-08-08 DRR  Criado como copybook para o arquivo mestre.
+000180*   2026-08-08 DRR  Inclui REG-QTD-NOTAS (qtd de notas usadas,
+000190*                   que agora depende da materia).
+000200*   2026-08-08 DRR  Inclui faixa de Recuperacao (media 5.00 a
+000210*                   6.99) e campos para a nota de recuperacao.
+000220*****************************************************************
+000230 01  REG-ALUNO.
+000240     05  REG-CHAVE.
+000250         10  REG-NOME-ALUNO          PIC X(30).
+000260         10  REG-MATERIA             PIC X(20).
+000270     05  REG-QTD-NOTAS               PIC 9(01).
+000280     05  REG-NOTAS                   PIC 99V99 OCCURS 4 TIMES.
+000290     05  REG-MEDIA                   PIC 99V99.
+000300     05  REG-RESULTADO               PIC X(10).
+000310         88  REG-APROVADO                    VALUE "Aprovado  ".
+000320         88  REG-REPROVADO                   VALUE "Reprovado ".
+000330         88  REG-EM-RECUPERACAO              VALUE "Recupera  ".
+000340     05  REG-NOTA-RECUPERACAO       PIC 99V99.
+000350     05  REG-STATUS-RECUPERACAO     PIC X(01).
+000360         88  REG-RECUP-NAO-SE-APLICA         VALUE "N".
+000370         88  REG-RECUP-PENDENTE               VALUE "P".
+000380         88  REG-RECUP-LANCADA                VALUE "L".
