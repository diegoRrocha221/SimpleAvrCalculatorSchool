@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110* MATCFG.cpy
+000120* Tabela de configuracao de materias: quantidade de notas e peso
+000130* de cada nota por materia. Materia nao cadastrada usa o padrao
+000140* de 4 notas com peso 1 (media aritmetica simples).
+000150*-----------------------------------------------------------------
+000160* Mod history:
+000170*   2026-08-08 DRR  Criado (media ponderada por materia).
+000180*****************************************************************
+000190 01  TABELA-MATERIAS-DADOS.
+000200     05  FILLER PIC X(25) VALUE "MATEMATICA          41111".
+000210     05  FILLER PIC X(25) VALUE "PORTUGUES           41111".
+000220     05  FILLER PIC X(25) VALUE "HISTORIA            21100".
+000230     05  FILLER PIC X(25) VALUE "GEOGRAFIA           21100".
+000240     05  FILLER PIC X(25) VALUE "FISICA              41112".
+000250     05  FILLER PIC X(25) VALUE "QUIMICA             41112".
+000260 01  TABELA-MATERIAS REDEFINES TABELA-MATERIAS-DADOS.
+000270     05  TM-ITEM OCCURS 6 TIMES INDEXED BY TM-IDX.
+000280         10  TM-MATERIA              PIC X(20).
+000290         10  TM-QTD-NOTAS            PIC 9(01).
+000300         10  TM-PESOS                PIC 9(01) OCCURS 4 TIMES.
+000310 01  TM-QTD-MATERIAS                 PIC 9(02) VALUE 6.
+000320 01  TM-MATERIA-PADRAO               PIC X(20) VALUE "GERAL".
+000330 01  TM-QTD-NOTAS-PADRAO             PIC 9(01) VALUE 4.
+000340 01  TM-PESO-PADRAO                  PIC 9(01) VALUE 1.
