@@ -0,0 +1,27 @@
+000100*****************************************************************
+000110* LOGREG.cpy
+000120* Registro de auditoria de uma decisao de nota (arquivo
+000130* ALUNOS-AUDITLOG). Um registro por aluno/materia processado,
+000140* seja pela calculadora interativa, pelo modo em lote ou pelo
+000150* programa de consulta/correcao.
+000160*-----------------------------------------------------------------
+000170* Mod history:
+000180*   2026-08-08 DRR  Criado (trilha de auditoria de notas).
+000190*   2026-08-08 DRR  Inclui a nota de recuperacao lancada, para
+000200*                   que sobreviva a uma correcao posterior do
+000210*                   registro mestre.
+000220*****************************************************************
+000230 01  LOG-REGISTRO.
+000240     05  LOG-OPERADOR                PIC X(10).
+000250     05  LOG-DATA                    PIC 9(08).
+000260     05  LOG-HORA                    PIC 9(08).
+000270     05  LOG-NOME-ALUNO              PIC X(30).
+000280     05  LOG-MATERIA                 PIC X(20).
+000290     05  LOG-NOTAS                   PIC 99V99 OCCURS 4 TIMES.
+000300     05  LOG-MEDIA                   PIC 99V99.
+000310     05  LOG-RESULTADO               PIC X(10).
+000320     05  LOG-NOTA-RECUPERACAO        PIC 99V99.
+000330     05  LOG-ORIGEM                  PIC X(01).
+000340         88  LOG-ORIGEM-INTERATIVA           VALUE "I".
+000350         88  LOG-ORIGEM-LOTE                 VALUE "L".
+000360         88  LOG-ORIGEM-CORRECAO             VALUE "C".
