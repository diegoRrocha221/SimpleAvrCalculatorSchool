@@ -1,69 +1,276 @@
-      ******************************************************************
-      * Author:Diego R. Rocha
-      * Date:18/05/2016
-      * Purpose:Realizar o calculo de media aritmetica simples
-      * para resultado de notas
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CalculadoraMediaSimples.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01 NOME-ALUNO PIC X(30).
-       01 MATERIA PIC X(20).
-       01 NOTAS PIC 99V99 OCCURS 4.
-       01 MEDIA PIC 99V99.
-       01 RESULTADO PIC X(10).
-       01 I PIC 99.
-       01 CONTINUAR PIC X.
-
-       PROCEDURE DIVISION.
-       MEDIA-ALUNO.
-
-       DISPLAY "Entre com o nome do aluno: "
-       ACCEPT NOME-ALUNO
-
-       DISPLAY "Entre com a matéria: "
-       ACCEPT MATERIA
-
-       PERFORM VARYING I FROM 1 BY 1
-        UNTIL I > 4
-        DISPLAY "Entre com a nota " I ": "
-        ACCEPT NOTAS(I)
-        IF NOTAS(I) < 0 THEN
-          DISPLAY "Nota inválida! Por favor entre com uma nota válida"
-          GO TO MEDIA-ALUNO
-        ELSE IF NOTAS(I) > 10 THEN
-        DISPLAY "Nota inválida! Por favor entre com uma nota válida"
-        GO TO MEDIA-ALUNO
-        END-IF
-       END-PERFORM
-
-       MOVE ZERO TO MEDIA
-
-       PERFORM VARYING I FROM 1 BY 1
-        UNTIL I > 4
-        ADD NOTAS(I) TO MEDIA
-       END-PERFORM
-
-       DIVIDE MEDIA BY 4 GIVING MEDIA
-
-       IF MEDIA >= 7 THEN
-        MOVE "Aprovado" TO RESULTADO
-       ELSE
-        MOVE "Reprovado" TO RESULTADO
-       END-IF
-
-       DISPLAY NOME-ALUNO " foi " RESULTADO " em " MATERIA
-
-       DISPLAY "Deseja continuar (S/N)? "
-       ACCEPT CONTINUAR
-
-       IF CONTINUAR = "S" THEN
-         GO TO MEDIA-ALUNO
-       ELSE
-         STOP RUN
-       END-IF.
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Date:18/05/2016
+000130* Purpose:Realizar o calculo de media aritmetica simples
+000140* para resultado de notas
+000150* Tectonics: cobc
+000160*-----------------------------------------------------------------
+000170* Mod history:
+000180*   2016-05-18 DRR  Versao original (media fixa de 4 notas).
+000190*   2026-08-08 DRR  Grava cada aluno no arquivo mestre
+000200*                   ALUNOS-MASTER em vez de so exibir o resultado.
+000210*   2026-08-08 DRR  Nota invalida agora reposiciona so a nota
+000220*                   corrente, sem descartar o restante do aluno.
+000230*   2026-08-08 DRR  Quantidade e peso das notas passam a depender
+000240*                   da materia, via ConfigMateria/CalcularMedia.
+000250*   2026-08-08 DRR  Inclui chave alternativa por REG-MATERIA para
+000260*                   o relatorio de turma (RelatorioTurma).
+000270*   2026-08-08 DRR  Aluno em Recuperacao (media 5.00 a 6.99) e
+000280*                   gravado com REG-STATUS-RECUPERACAO pendente.
+000290*   2026-08-08 DRR  Grava um registro de auditoria por aluno no
+000300*                   arquivo ALUNOS-AUDITLOG (operador, data/hora,
+000310*                   notas, media e resultado).
+000320*   2026-08-08 DRR  Grava ponto de controle apos cada aluno, para
+000330*                   permitir reiniciar uma sessao interrompida.
+000340*****************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. CalculadoraMediaSimples.
+000370 AUTHOR. Diego R. Rocha.
+000380 INSTALLATION. Secretaria Escolar.
+000390 DATE-WRITTEN. 18/05/2016.
+000400 DATE-COMPILED.
+000410
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT ALUNOS-MASTER ASSIGN TO "ALUNOSM"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS REG-CHAVE
+000490         ALTERNATE RECORD KEY IS REG-MATERIA
+000500             WITH DUPLICATES
+000510         FILE STATUS IS FS-MASTER.
+000520
+000530     SELECT ALUNOS-AUDITLOG ASSIGN TO "ALUNOSLG"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS FS-AUDITLOG.
+000560
+000570     SELECT PONTO-CONTROLE ASSIGN TO "PONTOCTL"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS FS-CONTROLE.
+000600
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  ALUNOS-MASTER.
+000640 COPY ALUNOREG.
+000650
+000660 FD  ALUNOS-AUDITLOG.
+000670 COPY LOGREG.
+000680
+000690 FD  PONTO-CONTROLE.
+000700 COPY CKPTREG.
+000710
+000720 WORKING-STORAGE SECTION.
+000730 01  NOME-ALUNO                   PIC X(30).
+000740 01  MATERIA                      PIC X(20).
+000750 01  NOTAS                        PIC 99V99 OCCURS 4 TIMES.
+000760 01  QTD-NOTAS                    PIC 9(01).
+000770 01  PESOS-NOTAS                  PIC 9(01) OCCURS 4 TIMES.
+000780 01  MEDIA                        PIC 99V99.
+000790 01  RESULTADO                    PIC X(10).
+000800 01  I                            PIC 9(02) COMP.
+000810 01  CONT-PROCESSADOS             PIC 9(05).
+000820 01  CONTINUAR                    PIC X(01).
+000830 01  OPERADOR                     PIC X(10).
+000840 01  DATA-HOJE                    PIC 9(08).
+000850 01  HORA-AGORA                   PIC 9(08).
+000860
+000870 01  FS-MASTER                    PIC X(02).
+000880     88  FS-MASTER-OK                     VALUE "00".
+000890 01  FS-AUDITLOG                  PIC X(02).
+000900     88  FS-AUDITLOG-OK                   VALUE "00".
+000910 01  FS-CONTROLE                  PIC X(02).
+000920     88  FS-CONTROLE-OK                   VALUE "00".
+000930
+000940 PROCEDURE DIVISION.
+000950*-----------------------------------------------------------
+000960* 0000-MAINLINE
+000970*-----------------------------------------------------------
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001000     PERFORM 2000-PROCESSAR-ALUNO THRU 2000-EXIT
+001010         UNTIL CONTINUAR = "N"
+001020     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+001030     STOP RUN.
+001040
+001050*-----------------------------------------------------------
+001060* 1000-INICIALIZAR - abre os arquivos mestre, de auditoria e de
+001070* controle, identifica o operador e verifica se ha uma sessao
+001080* anterior interrompida a retomar
+001090*-----------------------------------------------------------
+001100 1000-INICIALIZAR.
+001110     OPEN I-O ALUNOS-MASTER
+001120     IF NOT FS-MASTER-OK
+001130         OPEN OUTPUT ALUNOS-MASTER
+001140         CLOSE ALUNOS-MASTER
+001150         OPEN I-O ALUNOS-MASTER
+001160     END-IF
+001170     OPEN EXTEND ALUNOS-AUDITLOG
+001180     IF NOT FS-AUDITLOG-OK
+001190         OPEN OUTPUT ALUNOS-AUDITLOG
+001200         CLOSE ALUNOS-AUDITLOG
+001210         OPEN EXTEND ALUNOS-AUDITLOG
+001220     END-IF
+001230     MOVE ZERO TO CONT-PROCESSADOS
+001240     PERFORM 1100-VERIFICAR-CONTROLE THRU 1100-EXIT
+001250     DISPLAY "Entre com o ID do operador: "
+001260     ACCEPT OPERADOR
+001270     ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+001280     MOVE "S" TO CONTINUAR.
+001290 1000-EXIT.
+001300     EXIT.
+001310
+001320*-----------------------------------------------------------
+001330* 1100-VERIFICAR-CONTROLE - avisa o operador se a sessao
+001340* anterior foi interrompida antes de concluir
+001350*-----------------------------------------------------------
+001360 1100-VERIFICAR-CONTROLE.
+001370     OPEN INPUT PONTO-CONTROLE
+001380     IF FS-CONTROLE-OK
+001390         READ PONTO-CONTROLE
+001400             AT END
+001410                 CONTINUE
+001420         END-READ
+001430         IF FS-CONTROLE-OK AND CKPT-EM-ANDAMENTO
+001440             DISPLAY "Sessao anterior do operador " CKPT-OPERADOR
+001450                 " foi interrompida apos " CKPT-QTD-PROCESSADOS
+001460                 " aluno(s); ultimo gravado: " CKPT-ULTIMO-NOME
+001470                 " em " CKPT-ULTIMA-MATERIA
+001480             MOVE CKPT-QTD-PROCESSADOS TO CONT-PROCESSADOS
+001490         END-IF
+001500         CLOSE PONTO-CONTROLE
+001510     END-IF.
+001520 1100-EXIT.
+001530     EXIT.
+001540
+001550*-----------------------------------------------------------
+001560* 2000-PROCESSAR-ALUNO - le, calcula e grava um aluno
+001570*-----------------------------------------------------------
+001580 2000-PROCESSAR-ALUNO.
+001590     INITIALIZE NOTAS
+001600     DISPLAY "Entre com o nome do aluno: "
+001610     ACCEPT NOME-ALUNO
+001620
+001630     DISPLAY "Entre com a materia: "
+001640     ACCEPT MATERIA
+001650     CALL "ConfigMateria" USING MATERIA QTD-NOTAS
+001660         PESOS-NOTAS
+001670
+001680     PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD-NOTAS
+001690         PERFORM 2100-OBTER-NOTA THRU 2100-EXIT
+001700     END-PERFORM
+001710
+001720     CALL "CalcularMedia" USING NOTAS QTD-NOTAS
+001730         PESOS-NOTAS MEDIA RESULTADO
+001740
+001750     DISPLAY NOME-ALUNO " foi " RESULTADO " em " MATERIA
+001760
+001770     PERFORM 2300-GRAVAR-ALUNO THRU 2300-EXIT
+001780     PERFORM 2400-GRAVAR-LOG THRU 2400-EXIT
+001790     ADD 1 TO CONT-PROCESSADOS
+001800     PERFORM 2500-GRAVAR-CONTROLE THRU 2500-EXIT
+001810
+001820     DISPLAY "Deseja continuar (S/N)? "
+001830     ACCEPT CONTINUAR.
+001840 2000-EXIT.
+001850     EXIT.
+001860
+001870*-----------------------------------------------------------
+001880* 2100-OBTER-NOTA - le e valida a nota I; em caso de nota
+001890* invalida, reposiciona so a nota atual (nao reinicia o aluno).
+001900*-----------------------------------------------------------
+001910 2100-OBTER-NOTA.
+001920     DISPLAY "Entre com a nota " I ": "
+001930     ACCEPT NOTAS(I)
+001940     IF NOTAS(I) < 0 THEN
+001950         DISPLAY "Nota invalida! Por favor entre com uma nota "
+001960             "valida"
+001970         GO TO 2100-OBTER-NOTA
+001980     ELSE IF NOTAS(I) > 10 THEN
+001990         DISPLAY "Nota invalida! Por favor entre com uma nota "
+002000             "valida"
+002010         GO TO 2100-OBTER-NOTA
+002020     END-IF.
+002030 2100-EXIT.
+002040     EXIT.
+002050
+002060*-----------------------------------------------------------
+002070* 2300-GRAVAR-ALUNO - grava o aluno no arquivo mestre
+002080*-----------------------------------------------------------
+002090 2300-GRAVAR-ALUNO.
+002100     MOVE NOME-ALUNO TO REG-NOME-ALUNO
+002110     MOVE MATERIA TO REG-MATERIA
+002120     MOVE QTD-NOTAS TO REG-QTD-NOTAS
+002130     MOVE NOTAS(1) TO REG-NOTAS(1)
+002140     MOVE NOTAS(2) TO REG-NOTAS(2)
+002150     MOVE NOTAS(3) TO REG-NOTAS(3)
+002160     MOVE NOTAS(4) TO REG-NOTAS(4)
+002170     MOVE MEDIA TO REG-MEDIA
+002180     MOVE RESULTADO TO REG-RESULTADO
+002190     MOVE ZERO TO REG-NOTA-RECUPERACAO
+002200     IF REG-EM-RECUPERACAO
+002210         SET REG-RECUP-PENDENTE TO TRUE
+002220     ELSE
+002230         SET REG-RECUP-NAO-SE-APLICA TO TRUE
+002240     END-IF
+002250     WRITE REG-ALUNO
+002260         INVALID KEY
+002270             REWRITE REG-ALUNO
+002280     END-WRITE.
+002290 2300-EXIT.
+002300     EXIT.
+002310
+002320*-----------------------------------------------------------
+002330* 2400-GRAVAR-LOG - grava o registro de auditoria da decisao
+002340*-----------------------------------------------------------
+002350 2400-GRAVAR-LOG.
+002360     ACCEPT HORA-AGORA FROM TIME
+002370     MOVE OPERADOR TO LOG-OPERADOR
+002380     MOVE DATA-HOJE TO LOG-DATA
+002390     MOVE HORA-AGORA TO LOG-HORA
+002400     MOVE NOME-ALUNO TO LOG-NOME-ALUNO
+002410     MOVE MATERIA TO LOG-MATERIA
+002420     MOVE NOTAS(1) TO LOG-NOTAS(1)
+002430     MOVE NOTAS(2) TO LOG-NOTAS(2)
+002440     MOVE NOTAS(3) TO LOG-NOTAS(3)
+002450     MOVE NOTAS(4) TO LOG-NOTAS(4)
+002460     MOVE MEDIA TO LOG-MEDIA
+002470     MOVE RESULTADO TO LOG-RESULTADO
+002480     MOVE ZERO TO LOG-NOTA-RECUPERACAO
+002490     SET LOG-ORIGEM-INTERATIVA TO TRUE
+002500     WRITE LOG-REGISTRO.
+002510 2400-EXIT.
+002520     EXIT.
+002530
+002540*-----------------------------------------------------------
+002550* 2500-GRAVAR-CONTROLE - atualiza o ponto de controle da sessao
+002560*-----------------------------------------------------------
+002570 2500-GRAVAR-CONTROLE.
+002580     MOVE OPERADOR TO CKPT-OPERADOR
+002590     MOVE DATA-HOJE TO CKPT-DATA
+002600     MOVE HORA-AGORA TO CKPT-HORA
+002610     MOVE CONT-PROCESSADOS TO CKPT-QTD-PROCESSADOS
+002620     MOVE NOME-ALUNO TO CKPT-ULTIMO-NOME
+002630     MOVE MATERIA TO CKPT-ULTIMA-MATERIA
+002640     SET CKPT-EM-ANDAMENTO TO TRUE
+002650     OPEN OUTPUT PONTO-CONTROLE
+002660     WRITE CKPT-REGISTRO
+002670     CLOSE PONTO-CONTROLE.
+002680 2500-EXIT.
+002690     EXIT.
+002700
+002710*-----------------------------------------------------------
+002720* 9000-FINALIZAR - fecha os arquivos mestre e de auditoria, e
+002730* marca a sessao como concluida no ponto de controle
+002740*-----------------------------------------------------------
+002750 9000-FINALIZAR.
+002760     IF CONT-PROCESSADOS > 0
+002770         SET CKPT-CONCLUIDO TO TRUE
+002780         OPEN OUTPUT PONTO-CONTROLE
+002790         WRITE CKPT-REGISTRO
+002800         CLOSE PONTO-CONTROLE
+002810     END-IF
+002820     CLOSE ALUNOS-MASTER
+002830     CLOSE ALUNOS-AUDITLOG.
+002840 9000-EXIT.
+002850     EXIT.
