@@ -0,0 +1,222 @@
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Installation: Secretaria Escolar
+000130* Purpose:Processar em lote, sem intervencao do operador, um
+000140* arquivo de transacoes de nome/materia/notas, gravando cada
+000150* aluno no arquivo mestre ALUNOS-MASTER com a mesma logica de
+000160* media e resultado usada pela calculadora interativa.
+000170* Tectonics: cobc
+000180*-----------------------------------------------------------------
+000190* Mod history:
+000200*   2026-08-08 DRR  Criado (carga em lote de fim de periodo).
+000210*   2026-08-08 DRR  Grava um registro de auditoria por aluno no
+000220*                   arquivo ALUNOS-AUDITLOG (origem lote).
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. CarregaLote.
+000260 AUTHOR. Diego R. Rocha.
+000270 INSTALLATION. Secretaria Escolar.
+000280 DATE-WRITTEN. 08/08/2026.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT TRANSACOES-ENTRADA ASSIGN TO "TRANLOTE"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS FS-TRANSACAO.
+000370
+000380     SELECT ALUNOS-MASTER ASSIGN TO "ALUNOSM"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS REG-CHAVE
+000420         ALTERNATE RECORD KEY IS REG-MATERIA
+000430             WITH DUPLICATES
+000440         FILE STATUS IS FS-MASTER.
+000450
+000460     SELECT ALUNOS-AUDITLOG ASSIGN TO "ALUNOSLG"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS FS-AUDITLOG.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  TRANSACOES-ENTRADA.
+000530 COPY TRANREG.
+000540
+000550 FD  ALUNOS-MASTER.
+000560 COPY ALUNOREG.
+000570
+000580 FD  ALUNOS-AUDITLOG.
+000590 COPY LOGREG.
+000600
+000610 WORKING-STORAGE SECTION.
+000620 01  NOME-ALUNO                   PIC X(30).
+000630 01  MATERIA                      PIC X(20).
+000640 01  NOTAS                        PIC 99V99 OCCURS 4 TIMES.
+000650 01  QTD-NOTAS                    PIC 9(01).
+000660 01  PESOS-NOTAS                  PIC 9(01) OCCURS 4 TIMES.
+000670 01  I                            PIC 9(02) COMP.
+000680 01  MEDIA                        PIC 99V99.
+000690 01  RESULTADO                    PIC X(10).
+000700 01  CONT-PROCESSADOS             PIC 9(05) COMP.
+000710 01  OPERADOR                     PIC X(10).
+000720 01  DATA-HOJE                    PIC 9(08).
+000730 01  HORA-AGORA                   PIC 9(08).
+000740
+000750 01  SW-FIM-ARQUIVO               PIC X(01) VALUE "N".
+000760     88  FIM-ARQUIVO                      VALUE "S".
+000770
+000780 01  SW-ARQUIVO-ABERTO            PIC X(01) VALUE "N".
+000790     88  ARQUIVO-ABERTO                   VALUE "S".
+000800
+000810 01  FS-TRANSACAO                 PIC X(02).
+000820     88  FS-TRANSACAO-OK                  VALUE "00".
+000830 01  FS-MASTER                    PIC X(02).
+000840     88  FS-MASTER-OK                     VALUE "00".
+000850 01  FS-AUDITLOG                  PIC X(02).
+000860     88  FS-AUDITLOG-OK                    VALUE "00".
+000870
+000880 PROCEDURE DIVISION.
+000890*-----------------------------------------------------------
+000900* 0000-MAINLINE
+000910*-----------------------------------------------------------
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000940     PERFORM 2000-LER-TRANSACAO THRU 2000-EXIT
+000950     PERFORM 3000-PROCESSAR-TRANSACAO THRU 3000-EXIT
+000960         UNTIL FIM-ARQUIVO
+000970     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+000980     STOP RUN.
+000990
+001000*-----------------------------------------------------------
+001010* 1000-INICIALIZAR - abre o arquivo de transacoes e o mestre
+001020*-----------------------------------------------------------
+001030 1000-INICIALIZAR.
+001040     OPEN INPUT TRANSACOES-ENTRADA
+001050     MOVE ZERO TO CONT-PROCESSADOS
+001060     IF NOT FS-TRANSACAO-OK
+001070         DISPLAY "Arquivo de transacoes nao encontrado."
+001080         SET FIM-ARQUIVO TO TRUE
+001090     ELSE
+001100         OPEN I-O ALUNOS-MASTER
+001110         IF NOT FS-MASTER-OK
+001120             OPEN OUTPUT ALUNOS-MASTER
+001130             CLOSE ALUNOS-MASTER
+001140             OPEN I-O ALUNOS-MASTER
+001150         END-IF
+001160         OPEN EXTEND ALUNOS-AUDITLOG
+001170         IF NOT FS-AUDITLOG-OK
+001180             OPEN OUTPUT ALUNOS-AUDITLOG
+001190             CLOSE ALUNOS-AUDITLOG
+001200             OPEN EXTEND ALUNOS-AUDITLOG
+001210         END-IF
+001220         SET ARQUIVO-ABERTO TO TRUE
+001230         DISPLAY "Entre com o ID do operador: "
+001240         ACCEPT OPERADOR
+001250         ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+001260     END-IF.
+001270 1000-EXIT.
+001280     EXIT.
+001290
+001300*-----------------------------------------------------------
+001310* 2000-LER-TRANSACAO - le a proxima transacao do lote
+001320*-----------------------------------------------------------
+001330 2000-LER-TRANSACAO.
+001340     IF NOT FIM-ARQUIVO
+001350         READ TRANSACOES-ENTRADA
+001360             AT END
+001370                 SET FIM-ARQUIVO TO TRUE
+001380         END-READ
+001390     END-IF.
+001400 2000-EXIT.
+001410     EXIT.
+001420
+001430*-----------------------------------------------------------
+001440* 3000-PROCESSAR-TRANSACAO - calcula e grava um aluno do lote
+001450*-----------------------------------------------------------
+001460 3000-PROCESSAR-TRANSACAO.
+001470     MOVE TRAN-NOME-ALUNO TO NOME-ALUNO
+001480     MOVE TRAN-MATERIA TO MATERIA
+001490     MOVE TRAN-NOTAS(1) TO NOTAS(1)
+001500     MOVE TRAN-NOTAS(2) TO NOTAS(2)
+001510     MOVE TRAN-NOTAS(3) TO NOTAS(3)
+001520     MOVE TRAN-NOTAS(4) TO NOTAS(4)
+001530
+001540     CALL "ConfigMateria" USING MATERIA QTD-NOTAS
+001550         PESOS-NOTAS
+001560
+001570     PERFORM VARYING I FROM QTD-NOTAS BY 1 UNTIL I > 3
+001580         MOVE ZERO TO NOTAS(I + 1)
+001590     END-PERFORM
+001600
+001610     CALL "CalcularMedia" USING NOTAS QTD-NOTAS
+001620         PESOS-NOTAS MEDIA RESULTADO
+001630
+001640     PERFORM 3300-GRAVAR-ALUNO THRU 3300-EXIT
+001650     PERFORM 3400-GRAVAR-LOG THRU 3400-EXIT
+001660     ADD 1 TO CONT-PROCESSADOS
+001670     PERFORM 2000-LER-TRANSACAO THRU 2000-EXIT.
+001680 3000-EXIT.
+001690     EXIT.
+001700
+001710*-----------------------------------------------------------
+001720* 3300-GRAVAR-ALUNO - grava o aluno no arquivo mestre
+001730*-----------------------------------------------------------
+001740 3300-GRAVAR-ALUNO.
+001750     MOVE NOME-ALUNO TO REG-NOME-ALUNO
+001760     MOVE MATERIA TO REG-MATERIA
+001770     MOVE QTD-NOTAS TO REG-QTD-NOTAS
+001780     MOVE NOTAS(1) TO REG-NOTAS(1)
+001790     MOVE NOTAS(2) TO REG-NOTAS(2)
+001800     MOVE NOTAS(3) TO REG-NOTAS(3)
+001810     MOVE NOTAS(4) TO REG-NOTAS(4)
+001820     MOVE MEDIA TO REG-MEDIA
+001830     MOVE RESULTADO TO REG-RESULTADO
+001840     MOVE ZERO TO REG-NOTA-RECUPERACAO
+001850     IF REG-EM-RECUPERACAO
+001860         SET REG-RECUP-PENDENTE TO TRUE
+001870     ELSE
+001880         SET REG-RECUP-NAO-SE-APLICA TO TRUE
+001890     END-IF
+001900     WRITE REG-ALUNO
+001910         INVALID KEY
+001920             REWRITE REG-ALUNO
+001930     END-WRITE.
+001940 3300-EXIT.
+001950     EXIT.
+001960
+001970*-----------------------------------------------------------
+001980* 3400-GRAVAR-LOG - grava o registro de auditoria da decisao
+001990*-----------------------------------------------------------
+002000 3400-GRAVAR-LOG.
+002010     ACCEPT HORA-AGORA FROM TIME
+002020     MOVE OPERADOR TO LOG-OPERADOR
+002030     MOVE DATA-HOJE TO LOG-DATA
+002040     MOVE HORA-AGORA TO LOG-HORA
+002050     MOVE NOME-ALUNO TO LOG-NOME-ALUNO
+002060     MOVE MATERIA TO LOG-MATERIA
+002070     MOVE NOTAS(1) TO LOG-NOTAS(1)
+002080     MOVE NOTAS(2) TO LOG-NOTAS(2)
+002090     MOVE NOTAS(3) TO LOG-NOTAS(3)
+002100     MOVE NOTAS(4) TO LOG-NOTAS(4)
+002110     MOVE MEDIA TO LOG-MEDIA
+002120     MOVE RESULTADO TO LOG-RESULTADO
+002130     MOVE ZERO TO LOG-NOTA-RECUPERACAO
+002140     SET LOG-ORIGEM-LOTE TO TRUE
+002150     WRITE LOG-REGISTRO.
+002160 3400-EXIT.
+002170     EXIT.
+002180
+002190*-----------------------------------------------------------
+002200* 9000-FINALIZAR - fecha os arquivos e informa o total
+002210*-----------------------------------------------------------
+002220 9000-FINALIZAR.
+002230     IF ARQUIVO-ABERTO
+002240         CLOSE TRANSACOES-ENTRADA
+002250         CLOSE ALUNOS-MASTER
+002260         CLOSE ALUNOS-AUDITLOG
+002270     END-IF
+002280     DISPLAY "Lote processado. Total de alunos: "
+002290         CONT-PROCESSADOS.
+002300 9000-EXIT.
+002310     EXIT.
