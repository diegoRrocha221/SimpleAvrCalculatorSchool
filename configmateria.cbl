@@ -0,0 +1,75 @@
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Installation: Secretaria Escolar
+000130* Purpose:Devolver, para uma materia informada, a quantidade de
+000140* notas exigidas e o peso de cada uma. Materia nao cadastrada na
+000150* tabela usa o padrao de 4 notas com peso 1.
+000160* Tectonics: cobc
+000170*-----------------------------------------------------------------
+000180* Mod history:
+000190*   2026-08-08 DRR  Criado (media ponderada por materia).
+000200*****************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. ConfigMateria.
+000230 AUTHOR. Diego R. Rocha.
+000240 INSTALLATION. Secretaria Escolar.
+000250 DATE-WRITTEN. 08/08/2026.
+000260 DATE-COMPILED.
+000270
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 COPY MATCFG.
+000310 01  WS-MATERIA-PROCURADA         PIC X(20).
+000320 01  SW-MATERIA-ACHADA            PIC X(01).
+000330     88  MATERIA-ACHADA                   VALUE "S".
+000340
+000350 LINKAGE SECTION.
+000360 01  MATERIA                      PIC X(20).
+000370 01  QTD-NOTAS                    PIC 9(01).
+000380 01  PESOS-NOTAS                  PIC 9(01) OCCURS 4 TIMES.
+000390
+000400 PROCEDURE DIVISION USING MATERIA QTD-NOTAS PESOS-NOTAS.
+000410 0000-MAINLINE.
+000420     MOVE FUNCTION UPPER-CASE(MATERIA) TO WS-MATERIA-PROCURADA
+000430     MOVE "N" TO SW-MATERIA-ACHADA
+000440
+000450     PERFORM VARYING TM-IDX FROM 1 BY 1
+000460         UNTIL TM-IDX > TM-QTD-MATERIAS
+000470         PERFORM 1000-COMPARAR-MATERIA THRU 1000-EXIT
+000480     END-PERFORM
+000490
+000500     IF NOT MATERIA-ACHADA
+000510         PERFORM 2000-USAR-PADRAO THRU 2000-EXIT
+000520     END-IF
+000530
+000540     GOBACK.
+000550
+000560*-----------------------------------------------------------
+000570* 1000-COMPARAR-MATERIA - compara a materia da tabela com a
+000580* materia informada; se bater, copia qtd/pesos para o linkage.
+000590*-----------------------------------------------------------
+000600 1000-COMPARAR-MATERIA.
+000610     IF NOT MATERIA-ACHADA
+000620         IF TM-MATERIA(TM-IDX) = WS-MATERIA-PROCURADA
+000630             MOVE TM-QTD-NOTAS(TM-IDX) TO QTD-NOTAS
+000640             MOVE TM-PESOS(TM-IDX 1) TO PESOS-NOTAS(1)
+000650             MOVE TM-PESOS(TM-IDX 2) TO PESOS-NOTAS(2)
+000660             MOVE TM-PESOS(TM-IDX 3) TO PESOS-NOTAS(3)
+000670             MOVE TM-PESOS(TM-IDX 4) TO PESOS-NOTAS(4)
+000680             SET MATERIA-ACHADA TO TRUE
+000690         END-IF
+000700     END-IF.
+000710 1000-EXIT.
+000720     EXIT.
+000730
+000740*-----------------------------------------------------------
+000750* 2000-USAR-PADRAO - materia nao cadastrada: 4 notas, peso 1
+000760*-----------------------------------------------------------
+000770 2000-USAR-PADRAO.
+000780     MOVE TM-QTD-NOTAS-PADRAO TO QTD-NOTAS
+000790     MOVE TM-PESO-PADRAO TO PESOS-NOTAS(1)
+000800     MOVE TM-PESO-PADRAO TO PESOS-NOTAS(2)
+000810     MOVE TM-PESO-PADRAO TO PESOS-NOTAS(3)
+000820     MOVE TM-PESO-PADRAO TO PESOS-NOTAS(4).
+000830 2000-EXIT.
+000840     EXIT.
