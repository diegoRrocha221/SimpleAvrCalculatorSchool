@@ -0,0 +1,316 @@
+000100*****************************************************************
+000110* Author:Diego R. Rocha
+000120* Installation: Secretaria Escolar
+000130* Purpose:Consultar um aluno ja gravado no arquivo mestre por
+000140* NOME-ALUNO e MATERIA, exibir as notas/media/resultado e
+000150* permitir corrigir uma nota ou lancar a nota de recuperacao,
+000160* recalculando MEDIA/RESULTADO sem reentrar o registro inteiro.
+000170* Tectonics: cobc
+000180*-----------------------------------------------------------------
+000190* Mod history:
+000200*   2026-08-08 DRR  Criado (consulta e correcao de notas).
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. ConsultaCorrecao.
+000240 AUTHOR. Diego R. Rocha.
+000250 INSTALLATION. Secretaria Escolar.
+000260 DATE-WRITTEN. 08/08/2026.
+000270 DATE-COMPILED.
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT ALUNOS-MASTER ASSIGN TO "ALUNOSM"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS REG-CHAVE
+000360         ALTERNATE RECORD KEY IS REG-MATERIA
+000370             WITH DUPLICATES
+000380         FILE STATUS IS FS-MASTER.
+000390
+000400     SELECT ALUNOS-AUDITLOG ASSIGN TO "ALUNOSLG"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-AUDITLOG.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  ALUNOS-MASTER.
+000470 COPY ALUNOREG.
+000480
+000490 FD  ALUNOS-AUDITLOG.
+000500 COPY LOGREG.
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  NOME-ALUNO                   PIC X(30).
+000540 01  MATERIA                      PIC X(20).
+000550 01  QTD-NOTAS                    PIC 9(01).
+000560 01  PESOS-NOTAS                  PIC 9(01) OCCURS 4 TIMES.
+000570 01  MEDIA                        PIC 99V99.
+000580 01  RESULTADO                    PIC X(10).
+000590 01  MEDIA-FINAL                  PIC 99V99.
+000600 01  IDX-NOTA                     PIC 9(01).
+000610 01  NOVA-NOTA                    PIC 99V99.
+000620 01  NOTA-RECUP-DIGITADA          PIC 99V99.
+000630 01  OPCAO                        PIC X(01).
+000640 01  CONTINUAR                    PIC X(01).
+000650 01  SW-ARQUIVO-ABERTO            PIC X(01) VALUE "N".
+000660     88  ARQUIVO-ABERTO                   VALUE "S".
+000670 01  OPERADOR                     PIC X(10).
+000680 01  DATA-HOJE                    PIC 9(08).
+000690 01  HORA-AGORA                   PIC 9(08).
+000700
+000710 01  FS-MASTER                    PIC X(02).
+000720     88  FS-MASTER-OK                     VALUE "00".
+000730 01  FS-AUDITLOG                  PIC X(02).
+000740     88  FS-AUDITLOG-OK                   VALUE "00".
+000750
+000760 PROCEDURE DIVISION.
+000770*-----------------------------------------------------------
+000780* 0000-MAINLINE
+000790*-----------------------------------------------------------
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000820     PERFORM 2000-PROCESSAR-CONSULTA THRU 2000-EXIT
+000830         UNTIL CONTINUAR = "N"
+000840     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+000850     STOP RUN.
+000860
+000870*-----------------------------------------------------------
+000880* 1000-INICIALIZAR - abre o arquivo mestre e o de auditoria,
+000890* e identifica o operador da sessao
+000900*-----------------------------------------------------------
+000910 1000-INICIALIZAR.
+000920     OPEN I-O ALUNOS-MASTER
+000930     IF NOT FS-MASTER-OK
+000940         DISPLAY "Arquivo mestre ainda nao existe."
+000950         MOVE "N" TO CONTINUAR
+000960     ELSE
+000970         OPEN EXTEND ALUNOS-AUDITLOG
+000980         IF NOT FS-AUDITLOG-OK
+000990             OPEN OUTPUT ALUNOS-AUDITLOG
+001000             CLOSE ALUNOS-AUDITLOG
+001010             OPEN EXTEND ALUNOS-AUDITLOG
+001020         END-IF
+001030         SET ARQUIVO-ABERTO TO TRUE
+001040         DISPLAY "Entre com o ID do operador: "
+001050         ACCEPT OPERADOR
+001060         ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+001070         MOVE "S" TO CONTINUAR
+001080     END-IF.
+001090 1000-EXIT.
+001100     EXIT.
+001110
+001120*-----------------------------------------------------------
+001130* 2000-PROCESSAR-CONSULTA - localiza o aluno pela chave e
+001140* exibe/corrige o registro encontrado
+001150*-----------------------------------------------------------
+001160 2000-PROCESSAR-CONSULTA.
+001170     DISPLAY "Nome do aluno: "
+001180     ACCEPT NOME-ALUNO
+001190     DISPLAY "Materia: "
+001200     ACCEPT MATERIA
+001210     MOVE NOME-ALUNO TO REG-NOME-ALUNO
+001220     MOVE MATERIA TO REG-MATERIA
+001230     READ ALUNOS-MASTER
+001240         INVALID KEY
+001250             DISPLAY "Aluno nao encontrado no arquivo mestre."
+001260         NOT INVALID KEY
+001270             PERFORM 2100-EXIBIR-CORRIGIR THRU 2100-EXIT
+001280     END-READ
+001290     DISPLAY "Deseja consultar outro aluno (S/N)? "
+001300     ACCEPT CONTINUAR.
+001310 2000-EXIT.
+001320     EXIT.
+001330
+001340*-----------------------------------------------------------
+001350* 2100-EXIBIR-CORRIGIR - mostra o registro e oferece as opcoes
+001360* de correcao
+001370*-----------------------------------------------------------
+001380 2100-EXIBIR-CORRIGIR.
+001390     DISPLAY "Aluno: " REG-NOME-ALUNO "  Materia: " REG-MATERIA
+001400     DISPLAY "Notas: " REG-NOTAS(1) " " REG-NOTAS(2) " "
+001410         REG-NOTAS(3) " " REG-NOTAS(4)
+001420     DISPLAY "Media: " REG-MEDIA "  Resultado: " REG-RESULTADO
+001430     IF REG-RECUP-PENDENTE
+001440         DISPLAY "Recuperacao pendente de lancamento."
+001450     END-IF
+001460     IF REG-RECUP-LANCADA
+001470         DISPLAY "Nota de recuperacao ja lancada: "
+001480             REG-NOTA-RECUPERACAO
+001490     END-IF
+001500     DISPLAY "1-Corrigir uma nota  2-Lancar nota de recuperacao  "
+001510         "3-Nao alterar"
+001520     ACCEPT OPCAO
+001530     EVALUATE OPCAO
+001540         WHEN "1"
+001550             PERFORM 2200-CORRIGIR-NOTA THRU 2200-EXIT
+001560         WHEN "2"
+001570             PERFORM 2300-LANCAR-RECUPERACAO THRU 2300-EXIT
+001580         WHEN OTHER
+001590             CONTINUE
+001600     END-EVALUATE.
+001610 2100-EXIT.
+001620     EXIT.
+001630
+001640*-----------------------------------------------------------
+001650* 2200-CORRIGIR-NOTA - corrige uma nota mal digitada e refaz
+001660* a media/resultado do aluno
+001670*-----------------------------------------------------------
+001680 2200-CORRIGIR-NOTA.
+001690     DISPLAY "Qual nota corrigir (1 a " REG-QTD-NOTAS "): "
+001700     ACCEPT IDX-NOTA
+001710     PERFORM 2205-OBTER-INDICE-NOTA THRU 2205-EXIT
+001720     PERFORM 2210-OBTER-NOVA-NOTA THRU 2210-EXIT
+001730     MOVE NOVA-NOTA TO REG-NOTAS(IDX-NOTA)
+001740     CALL "ConfigMateria" USING REG-MATERIA QTD-NOTAS PESOS-NOTAS
+001750     CALL "CalcularMedia" USING REG-NOTAS QTD-NOTAS
+001760         PESOS-NOTAS MEDIA RESULTADO
+001770     MOVE MEDIA TO REG-MEDIA
+001780     MOVE RESULTADO TO REG-RESULTADO
+001790     IF REG-RECUP-LANCADA
+001800         PERFORM 2215-REFAZER-RECUPERACAO THRU 2215-EXIT
+001810     ELSE
+001820         IF REG-EM-RECUPERACAO
+001830             SET REG-RECUP-PENDENTE TO TRUE
+001840         ELSE
+001850             MOVE ZERO TO REG-NOTA-RECUPERACAO
+001860             SET REG-RECUP-NAO-SE-APLICA TO TRUE
+001870         END-IF
+001880     END-IF
+001890     REWRITE REG-ALUNO
+001900     PERFORM 2400-GRAVAR-LOG-CORRECAO THRU 2400-EXIT.
+001910 2200-EXIT.
+001920     EXIT.
+001930
+001940*-----------------------------------------------------------
+001950* 2205-OBTER-INDICE-NOTA - valida o indice da nota a corrigir
+001960*-----------------------------------------------------------
+001970 2205-OBTER-INDICE-NOTA.
+001980     IF IDX-NOTA < 1 THEN
+001990         DISPLAY "Indice invalido! Por favor entre com um "
+002000             "indice valido"
+002010         ACCEPT IDX-NOTA
+002020         GO TO 2205-OBTER-INDICE-NOTA
+002030     ELSE IF IDX-NOTA > REG-QTD-NOTAS THEN
+002040         DISPLAY "Indice invalido! Por favor entre com um "
+002050             "indice valido"
+002060         ACCEPT IDX-NOTA
+002070         GO TO 2205-OBTER-INDICE-NOTA
+002080     END-IF.
+002090 2205-EXIT.
+002100     EXIT.
+002110
+002120*-----------------------------------------------------------
+002130* 2210-OBTER-NOVA-NOTA - le e valida a nota corrigida
+002140*-----------------------------------------------------------
+002150 2210-OBTER-NOVA-NOTA.
+002160     DISPLAY "Nova nota: "
+002170     ACCEPT NOVA-NOTA
+002180     IF NOVA-NOTA < 0 THEN
+002190         DISPLAY "Nota invalida! Por favor entre com uma nota "
+002200             "valida"
+002210         GO TO 2210-OBTER-NOVA-NOTA
+002220     ELSE IF NOVA-NOTA > 10 THEN
+002230         DISPLAY "Nota invalida! Por favor entre com uma nota "
+002240             "valida"
+002250         GO TO 2210-OBTER-NOVA-NOTA
+002260     END-IF.
+002270 2210-EXIT.
+002280     EXIT.
+002290
+002300*-----------------------------------------------------------
+002310* 2215-REFAZER-RECUPERACAO - a nota de recuperacao ja tinha
+002320* sido lancada; refaz o resultado final com a media base
+002330* recem-calculada, em vez de descartar a recuperacao
+002340*-----------------------------------------------------------
+002350 2215-REFAZER-RECUPERACAO.
+002360     DISPLAY "Aviso: media base recalculada; a nota de "
+002370         "recuperacao ja lancada foi mantida e o resultado "
+002380         "final foi refeito."
+002390     COMPUTE MEDIA-FINAL ROUNDED =
+002400         (REG-MEDIA + REG-NOTA-RECUPERACAO) / 2
+002410     MOVE MEDIA-FINAL TO REG-MEDIA
+002420     IF MEDIA-FINAL >= 5
+002430         SET REG-APROVADO TO TRUE
+002440     ELSE
+002450         SET REG-REPROVADO TO TRUE
+002460     END-IF.
+002470 2215-EXIT.
+002480     EXIT.
+002490
+002500*-----------------------------------------------------------
+002510* 2300-LANCAR-RECUPERACAO - lanca a nota do exame de
+002520* recuperacao e refaz o resultado final do aluno
+002530*-----------------------------------------------------------
+002540 2300-LANCAR-RECUPERACAO.
+002550     IF NOT REG-EM-RECUPERACAO
+002560         DISPLAY "Aluno nao esta na faixa de recuperacao."
+002570     ELSE
+002580         PERFORM 2310-OBTER-NOTA-RECUP THRU 2310-EXIT
+002590         MOVE NOTA-RECUP-DIGITADA TO REG-NOTA-RECUPERACAO
+002600         COMPUTE MEDIA-FINAL ROUNDED =
+002610             (REG-MEDIA + REG-NOTA-RECUPERACAO) / 2
+002620         MOVE MEDIA-FINAL TO REG-MEDIA
+002630         IF MEDIA-FINAL >= 5
+002640             SET REG-APROVADO TO TRUE
+002650         ELSE
+002660             SET REG-REPROVADO TO TRUE
+002670         END-IF
+002680         SET REG-RECUP-LANCADA TO TRUE
+002690         REWRITE REG-ALUNO
+002700         PERFORM 2400-GRAVAR-LOG-CORRECAO THRU 2400-EXIT
+002710     END-IF.
+002720 2300-EXIT.
+002730     EXIT.
+002740
+002750*-----------------------------------------------------------
+002760* 2310-OBTER-NOTA-RECUP - le e valida a nota de recuperacao
+002770*-----------------------------------------------------------
+002780 2310-OBTER-NOTA-RECUP.
+002790     DISPLAY "Nota de recuperacao: "
+002800     ACCEPT NOTA-RECUP-DIGITADA
+002810     IF NOTA-RECUP-DIGITADA < 0 THEN
+002820         DISPLAY "Nota invalida! Por favor entre com uma nota "
+002830             "valida"
+002840         GO TO 2310-OBTER-NOTA-RECUP
+002850     ELSE IF NOTA-RECUP-DIGITADA > 10 THEN
+002860         DISPLAY "Nota invalida! Por favor entre com uma nota "
+002870             "valida"
+002880         GO TO 2310-OBTER-NOTA-RECUP
+002890     END-IF.
+002900 2310-EXIT.
+002910     EXIT.
+002920
+002930*-----------------------------------------------------------
+002940* 2400-GRAVAR-LOG-CORRECAO - grava o registro de auditoria da
+002950* correcao
+002960*-----------------------------------------------------------
+002970 2400-GRAVAR-LOG-CORRECAO.
+002980     ACCEPT HORA-AGORA FROM TIME
+002990     MOVE OPERADOR TO LOG-OPERADOR
+003000     MOVE DATA-HOJE TO LOG-DATA
+003010     MOVE HORA-AGORA TO LOG-HORA
+003020     MOVE REG-NOME-ALUNO TO LOG-NOME-ALUNO
+003030     MOVE REG-MATERIA TO LOG-MATERIA
+003040     MOVE REG-NOTAS(1) TO LOG-NOTAS(1)
+003050     MOVE REG-NOTAS(2) TO LOG-NOTAS(2)
+003060     MOVE REG-NOTAS(3) TO LOG-NOTAS(3)
+003070     MOVE REG-NOTAS(4) TO LOG-NOTAS(4)
+003080     MOVE REG-MEDIA TO LOG-MEDIA
+003090     MOVE REG-RESULTADO TO LOG-RESULTADO
+003100     MOVE REG-NOTA-RECUPERACAO TO LOG-NOTA-RECUPERACAO
+003110     SET LOG-ORIGEM-CORRECAO TO TRUE
+003120     WRITE LOG-REGISTRO.
+003130 2400-EXIT.
+003140     EXIT.
+003150
+003160*-----------------------------------------------------------
+003170* 9000-FINALIZAR - fecha os arquivos mestre e de auditoria
+003180*-----------------------------------------------------------
+003190 9000-FINALIZAR.
+003200     IF ARQUIVO-ABERTO
+003210         CLOSE ALUNOS-MASTER
+003220         CLOSE ALUNOS-AUDITLOG
+003230     END-IF.
+003240 9000-EXIT.
+003250     EXIT.
